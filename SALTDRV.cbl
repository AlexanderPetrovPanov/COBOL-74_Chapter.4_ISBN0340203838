@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALTDRV.
+       *> DRIVES SALT ACROSS A RANGE OF PAY PERIODS IN ONE SUBMISSION
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+            SOURCE-COMPUTER. ICL-2972.
+            OBJECT-COMPUTER. ICL-2972.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-START-PERIOD PIC 9(6).
+       01 WS-END-PERIOD PIC 9(6).
+       01 WS-CURRENT-PERIOD PIC 9(6).
+       01 WS-CURRENT-PERIOD-DISPLAY PIC X(6).
+       01 WS-YEAR PIC 9(4).
+       01 WS-MONTH PIC 9(2).
+       01 WS-COMMAND-LINE PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       AA-START.
+           DISPLAY "START PERIOD (YYYYMM): ".
+           ACCEPT WS-START-PERIOD.
+           DISPLAY "END PERIOD (YYYYMM): ".
+           ACCEPT WS-END-PERIOD.
+           IF WS-END-PERIOD < WS-START-PERIOD
+                DISPLAY "*** END PERIOD MUST NOT BE BEFORE START "
+                     "PERIOD ***"
+                STOP RUN
+           END-IF.
+           MOVE WS-START-PERIOD TO WS-CURRENT-PERIOD.
+       BB-RUN-LOOP.
+           MOVE WS-CURRENT-PERIOD TO WS-CURRENT-PERIOD-DISPLAY.
+           DISPLAY "RUNNING SALT FOR PERIOD " WS-CURRENT-PERIOD-DISPLAY.
+           STRING "SALT " WS-CURRENT-PERIOD-DISPLAY DELIMITED BY SIZE
+                INTO WS-COMMAND-LINE.
+           CALL "SYSTEM" USING WS-COMMAND-LINE.
+           IF WS-CURRENT-PERIOD = WS-END-PERIOD
+                GO TO ZZ-END
+           END-IF.
+           DIVIDE WS-CURRENT-PERIOD BY 100
+                GIVING WS-YEAR REMAINDER WS-MONTH.
+           ADD 1 TO WS-MONTH.
+           IF WS-MONTH > 12
+                MOVE 1 TO WS-MONTH
+                ADD 1 TO WS-YEAR
+           END-IF.
+           COMPUTE WS-CURRENT-PERIOD = WS-YEAR * 100 + WS-MONTH.
+           GO TO BB-RUN-LOOP.
+       ZZ-END.
+           DISPLAY "BATCH RUN COMPLETE".
+           STOP RUN.
