@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALMAINT.
+       *> MAINTAINS THE INDEXED SALARY FILE USED TO BUILD SALARIES.DAT
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+            SOURCE-COMPUTER. ICL-2972.
+            OBJECT-COMPUTER. ICL-2972.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SALARY-INDEX-FILE ASSIGN TO "SALARY-INDEX.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS EMPLOYEE-ID
+                 FILE STATUS IS WS-FILE-STATUS.
+            SELECT SALARIES-EXPORT-FILE ASSIGN DYNAMIC WS-EXP-FILENAME.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALARY-INDEX-FILE.
+       01 SALARY-INDEX-RECORD.
+            05 EMPLOYEE-ID PIC 9(5).
+            05 EMPLOYEE-NAME PIC X(20).
+            05 DEPARTMENT-CODE PIC X(3).
+            05 SALARY PIC 9(6)V99.
+
+       FD SALARIES-EXPORT-FILE.
+       01 SALARIES-EXPORT-RECORD.
+            05 EXP-EMPLOYEE-ID PIC 9(5).
+            05 EXP-EMPLOYEE-NAME PIC X(20).
+            05 EXP-DEPARTMENT-CODE PIC X(3).
+            05 EXP-SALARY PIC 9(6)V99.
+       01 EXPORT-CONTROL-RECORD REDEFINES SALARIES-EXPORT-RECORD.
+            05 EXPORT-CONTROL-COUNT PIC 9(8).
+            05 EXPORT-CONTROL-TOTAL PIC 9(8)V99.
+            05 FILLER PIC X(18).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-MENU-CHOICE PIC X.
+       01 WS-CONFIRM PIC X.
+       01 WS-SAVED-RECORD.
+            05 WS-SAVED-NAME PIC X(20).
+            05 WS-SAVED-DEPARTMENT PIC X(3).
+            05 WS-SAVED-SALARY PIC 9(6)V99.
+       01 WS-EXPORT-PERIOD PIC X(6).
+       01 WS-EXP-FILENAME PIC X(40) VALUE SPACES.
+       01 WS-EXPORT-COUNT PIC 9(8) VALUE ZERO.
+       01 WS-EXPORT-TOTAL PIC 9(8)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       AA-START.
+           OPEN I-O SALARY-INDEX-FILE.
+           IF WS-FILE-STATUS = "35"
+                OPEN OUTPUT SALARY-INDEX-FILE
+                CLOSE SALARY-INDEX-FILE
+                OPEN I-O SALARY-INDEX-FILE
+           END-IF.
+       BB-MENU.
+           DISPLAY "1-ADD  2-CHANGE  3-DELETE  4-EXIT  5-EXPORT TO SALT".
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+                WHEN "1" PERFORM CC-ADD
+                WHEN "2" PERFORM DD-CHANGE THRU DD-CHANGE-EXIT
+                WHEN "3" PERFORM EE-DELETE THRU EE-DELETE-EXIT
+                WHEN "4" GO TO ZZ-END
+                WHEN "5" PERFORM FF-EXPORT THRU FF-EXPORT-EXIT
+                WHEN OTHER DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+           GO TO BB-MENU.
+       CC-ADD.
+           DISPLAY "NEW EMPLOYEE ID: ".
+           ACCEPT EMPLOYEE-ID.
+           DISPLAY "EMPLOYEE NAME: ".
+           ACCEPT EMPLOYEE-NAME.
+           DISPLAY "DEPARTMENT CODE: ".
+           ACCEPT DEPARTMENT-CODE.
+           DISPLAY "SALARY: ".
+           ACCEPT SALARY.
+           DISPLAY "ADD " EMPLOYEE-ID " " EMPLOYEE-NAME " "
+                DEPARTMENT-CODE " " SALARY " - CONFIRM (Y/N): ".
+           ACCEPT WS-CONFIRM.
+           IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                WRITE SALARY-INDEX-RECORD
+                     INVALID KEY
+                          DISPLAY "EMPLOYEE ID ALREADY EXISTS"
+                     NOT INVALID KEY
+                          DISPLAY "RECORD ADDED"
+                END-WRITE
+           ELSE
+                DISPLAY "ADD CANCELLED"
+           END-IF.
+       DD-CHANGE.
+           DISPLAY "EMPLOYEE ID TO CHANGE: ".
+           ACCEPT EMPLOYEE-ID.
+           READ SALARY-INDEX-FILE
+                INVALID KEY
+                     DISPLAY "EMPLOYEE ID NOT FOUND"
+                     GO TO DD-CHANGE-EXIT
+           END-READ.
+           DISPLAY "BEFORE: " EMPLOYEE-ID " " EMPLOYEE-NAME " "
+                DEPARTMENT-CODE " " SALARY.
+           MOVE EMPLOYEE-NAME TO WS-SAVED-NAME.
+           MOVE DEPARTMENT-CODE TO WS-SAVED-DEPARTMENT.
+           MOVE SALARY TO WS-SAVED-SALARY.
+           DISPLAY "NEW NAME: ".
+           ACCEPT EMPLOYEE-NAME.
+           DISPLAY "NEW DEPARTMENT CODE: ".
+           ACCEPT DEPARTMENT-CODE.
+           DISPLAY "NEW SALARY: ".
+           ACCEPT SALARY.
+           DISPLAY "AFTER: " EMPLOYEE-ID " " EMPLOYEE-NAME " "
+                DEPARTMENT-CODE " " SALARY " - CONFIRM (Y/N): ".
+           ACCEPT WS-CONFIRM.
+           IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                REWRITE SALARY-INDEX-RECORD
+                     INVALID KEY DISPLAY "REWRITE FAILED"
+                     NOT INVALID KEY DISPLAY "RECORD CHANGED"
+                END-REWRITE
+           ELSE
+                MOVE WS-SAVED-NAME TO EMPLOYEE-NAME
+                MOVE WS-SAVED-DEPARTMENT TO DEPARTMENT-CODE
+                MOVE WS-SAVED-SALARY TO SALARY
+                DISPLAY "CHANGE CANCELLED"
+           END-IF.
+       DD-CHANGE-EXIT.
+       EE-DELETE.
+           DISPLAY "EMPLOYEE ID TO DELETE: ".
+           ACCEPT EMPLOYEE-ID.
+           READ SALARY-INDEX-FILE
+                INVALID KEY
+                     DISPLAY "EMPLOYEE ID NOT FOUND"
+                     GO TO EE-DELETE-EXIT
+           END-READ.
+           DISPLAY "RECORD: " EMPLOYEE-ID " " EMPLOYEE-NAME " "
+                DEPARTMENT-CODE " " SALARY " - CONFIRM DELETE (Y/N): ".
+           ACCEPT WS-CONFIRM.
+           IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                DELETE SALARY-INDEX-FILE
+                     INVALID KEY DISPLAY "DELETE FAILED"
+                     NOT INVALID KEY DISPLAY "RECORD DELETED"
+                END-DELETE
+           ELSE
+                DISPLAY "DELETE CANCELLED"
+           END-IF.
+       EE-DELETE-EXIT.
+       FF-EXPORT.
+           DISPLAY "PAY PERIOD TO EXPORT (YYYYMM, BLANK FOR NONE): ".
+           ACCEPT WS-EXPORT-PERIOD.
+           IF WS-EXPORT-PERIOD = SPACES
+                MOVE "SALARIES.DAT" TO WS-EXP-FILENAME
+           ELSE
+                STRING "SALARIES-" DELIMITED BY SIZE
+                     WS-EXPORT-PERIOD DELIMITED BY SIZE
+                     ".DAT" DELIMITED BY SIZE
+                     INTO WS-EXP-FILENAME
+           END-IF.
+           MOVE ZERO TO WS-EXPORT-COUNT.
+           MOVE ZERO TO WS-EXPORT-TOTAL.
+           MOVE LOW-VALUES TO EMPLOYEE-ID.
+           START SALARY-INDEX-FILE KEY IS NOT LESS THAN EMPLOYEE-ID
+                INVALID KEY
+                     DISPLAY "NO RECORDS TO EXPORT"
+                     GO TO FF-WRITE-HEADER
+           END-START.
+       FF-COUNT-LOOP.
+           READ SALARY-INDEX-FILE NEXT RECORD
+                AT END GO TO FF-WRITE-HEADER
+           END-READ.
+           ADD 1 TO WS-EXPORT-COUNT.
+           ADD SALARY TO WS-EXPORT-TOTAL.
+           GO TO FF-COUNT-LOOP.
+       FF-WRITE-HEADER.
+           OPEN OUTPUT SALARIES-EXPORT-FILE.
+           MOVE ZERO TO SALARIES-EXPORT-RECORD.
+           MOVE WS-EXPORT-COUNT TO EXPORT-CONTROL-COUNT.
+           MOVE WS-EXPORT-TOTAL TO EXPORT-CONTROL-TOTAL.
+           WRITE SALARIES-EXPORT-RECORD.
+           IF WS-EXPORT-COUNT = ZERO
+                GO TO FF-EXPORT-EXIT
+           END-IF.
+           MOVE LOW-VALUES TO EMPLOYEE-ID.
+           START SALARY-INDEX-FILE KEY IS NOT LESS THAN EMPLOYEE-ID
+                INVALID KEY
+                     DISPLAY "NO RECORDS TO EXPORT"
+                     GO TO FF-EXPORT-EXIT
+           END-START.
+       FF-WRITE-LOOP.
+           READ SALARY-INDEX-FILE NEXT RECORD
+                AT END GO TO FF-EXPORT-EXIT
+           END-READ.
+           MOVE EMPLOYEE-ID TO EXP-EMPLOYEE-ID.
+           MOVE EMPLOYEE-NAME TO EXP-EMPLOYEE-NAME.
+           MOVE DEPARTMENT-CODE TO EXP-DEPARTMENT-CODE.
+           MOVE SALARY TO EXP-SALARY.
+           WRITE SALARIES-EXPORT-RECORD.
+           GO TO FF-WRITE-LOOP.
+       FF-EXPORT-EXIT.
+           CLOSE SALARIES-EXPORT-FILE.
+           DISPLAY "EXPORTED " WS-EXPORT-COUNT " RECORDS, TOTAL "
+                WS-EXPORT-TOTAL " TO " WS-EXP-FILENAME.
+       ZZ-END.
+           CLOSE SALARY-INDEX-FILE.
+           STOP RUN.
