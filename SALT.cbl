@@ -8,28 +8,379 @@
             OBJECT-COMPUTER. ICL-2972.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT SALARY-FILE ASSIGN TO "SALARIES.DAT". *> GnuCOBOL insist to change way in which open file from file system
+            SELECT SALARY-FILE ASSIGN DYNAMIC WS-SALARY-FILENAME *> GnuCOBOL insist to change way in which open file from file system
+                 FILE STATUS IS WS-SALARY-STATUS.
+            SELECT SALARY-REJECTS-FILE ASSIGN DYNAMIC WS-REJ-FILENAME
+                 FILE STATUS IS WS-REJ-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+                 FILE STATUS IS WS-CHECKPOINT-STATUS.
+            SELECT GL-FEED-FILE ASSIGN DYNAMIC WS-GL-FILENAME
+                 FILE STATUS IS WS-GL-STATUS.
+            SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+                 ORGANIZATION LINE SEQUENTIAL
+                 FILE STATUS IS WS-AUDIT-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD SALARY-FILE.
        01 SALARY-RECORD.
             *>03 RECORD-TYPE PIC X. *> code present in a book but RECORD-TYPE is nowhere used in Division section. I found a lot mistakes in  book, till page 54 I fount 5 or more mistakes in a book. It's printed before personal computer era!
-            05 SALARY PIC 9(6). *> Note: Non-standard level jump (03 to 05), reminder from QA of AI which I use. Or may be because I comment previous 03
+            05 EMPLOYEE-ID PIC 9(5).
+            05 EMPLOYEE-NAME PIC X(20).
+            05 DEPARTMENT-CODE PIC X(3).
+            05 SALARY PIC 9(6)V99. *> Note: Non-standard level jump (03 to 05), reminder from QA of AI which I use. Or may be because I comment previous 03
+       01 CONTROL-RECORD REDEFINES SALARY-RECORD.
+            05 CONTROL-EXPECTED-COUNT PIC 9(8).
+            05 CONTROL-EXPECTED-TOTAL PIC 9(8)V99.
+            05 FILLER PIC X(18).
+
+       FD SALARY-REJECTS-FILE.
+       01 SALARY-REJECT-RECORD.
+            05 REJECT-EMPLOYEE-ID PIC 9(5).
+            05 REJECT-EMPLOYEE-NAME PIC X(20).
+            05 REJECT-SALARY PIC 9(6)V99.
+            05 REJECT-REASON-CODE PIC 9(2).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+            05 CHECKPOINT-FILENAME PIC X(40).
+            05 CHECKPOINT-COUNT PIC 9(8).
+            05 CHECKPOINT-SALARY-TOTAL PIC 9(8)V99.
+            05 CHECKPOINT-REJECT-COUNT PIC 9(6).
+            05 CHECKPOINT-DEPT-SUBTOTAL PIC 9(8)V99.
+            05 CHECKPOINT-PREV-DEPARTMENT PIC X(3).
+            05 CHECKPOINT-FIRST-RECORD PIC X.
+
+       FD GL-FEED-FILE.
+       01 GL-FEED-RECORD.
+            05 GL-COST-CENTRE PIC X(3).
+            05 GL-ACCOUNT-CODE PIC X(6).
+            05 GL-PAY-PERIOD PIC X(6).
+            05 GL-AMOUNT PIC 9(8)V99.
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(112).
 
        WORKING-STORAGE SECTION.
-       01 SALARY-TOTAL PIC 9(8).
+       01 SALARY-TOTAL PIC 9(8)V99.
+       01 WS-MAX-SALARY PIC 9(6)V99 VALUE 200000.
+       01 WS-REJECT-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-FIRST-RECORD PIC X VALUE "Y".
+       01 WS-PREV-DEPARTMENT PIC X(3) VALUE SPACES.
+       01 WS-DEPARTMENT-SUBTOTAL PIC 9(8)V99 VALUE ZERO.
+       01 WS-CHECKPOINT-STATUS PIC XX.
+       01 WS-CHECKPOINT-APPLIED PIC X VALUE "N".
+       01 WS-CHECKPOINT-INTERVAL PIC 9(8) VALUE 100.
+       01 WS-RECORD-COUNT PIC 9(8) VALUE ZERO.
+       01 WS-SKIP-COUNT PIC 9(8) VALUE ZERO.
+       01 WS-EXPECTED-COUNT PIC 9(8) VALUE ZERO.
+       01 WS-EXPECTED-TOTAL PIC 9(8)V99 VALUE ZERO.
+       01 WS-PAY-PERIOD PIC X(6) VALUE SPACES.
+       01 WS-SALARY-FILENAME PIC X(40) VALUE SPACES.
+       01 WS-REJ-FILENAME PIC X(40) VALUE SPACES.
+       01 WS-GL-FILENAME PIC X(40) VALUE SPACES.
+       01 WS-SALARY-STATUS PIC XX.
+       01 WS-REJ-STATUS PIC XX.
+       01 WS-GL-STATUS PIC XX.
+       01 WS-HEADER-VALID PIC X VALUE "Y".
+       01 WS-GL-ACCOUNT-CODE PIC X(6) VALUE "400100".
+       01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+       01 WS-AUDIT-DATE PIC 9(6) VALUE ZERO.
+       01 WS-AUDIT-TIME PIC 9(8) VALUE ZERO.
+       01 WS-AUDIT-LOG-STATUS PIC XX.
 
        PROCEDURE DIVISION.
        AA-START.
+           ACCEPT WS-PAY-PERIOD FROM COMMAND-LINE.
+           IF WS-PAY-PERIOD = SPACES
+                MOVE "SALARIES.DAT" TO WS-SALARY-FILENAME
+                MOVE "SALARY-REJECTS.DAT" TO WS-REJ-FILENAME
+                MOVE "GLFEED.DAT" TO WS-GL-FILENAME
+           ELSE
+                STRING "SALARIES-" DELIMITED BY SIZE
+                     WS-PAY-PERIOD DELIMITED BY SIZE
+                     ".DAT" DELIMITED BY SIZE
+                     INTO WS-SALARY-FILENAME
+                STRING "SALARY-REJECTS-" DELIMITED BY SIZE
+                     WS-PAY-PERIOD DELIMITED BY SIZE
+                     ".DAT" DELIMITED BY SIZE
+                     INTO WS-REJ-FILENAME
+                STRING "GLFEED-" DELIMITED BY SIZE
+                     WS-PAY-PERIOD DELIMITED BY SIZE
+                     ".DAT" DELIMITED BY SIZE
+                     INTO WS-GL-FILENAME
+           END-IF.
            OPEN INPUT SALARY-FILE.
+           IF WS-SALARY-STATUS NOT = "00"
+                DISPLAY "*** ERROR OPENING " WS-SALARY-FILENAME
+                     " - STATUS " WS-SALARY-STATUS " ***"
+                STOP RUN
+           END-IF.
+           PERFORM AA-OPEN-AUDIT-LOG.
+           PERFORM ZZ-WRITE-AUDIT-START.
            MOVE ZEROS TO SALARY-TOTAL.
+           PERFORM AA-PEEK-CHECKPOINT.
+           PERFORM AA-OPEN-OUTPUT-FILES.
+           PERFORM AA-READ-HEADER.
+           IF WS-CHECKPOINT-APPLIED = "Y"
+                PERFORM AA-APPLY-CHECKPOINT
+           END-IF.
+           IF WS-SKIP-COUNT > WS-RECORD-COUNT
+                SUBTRACT WS-RECORD-COUNT FROM WS-SKIP-COUNT
+                PERFORM AA-SKIP-RECORDS
+           ELSE
+                MOVE ZERO TO WS-SKIP-COUNT
+           END-IF.
+           GO TO BB-READ.
+       AA-OPEN-OUTPUT-FILES.
+           IF WS-CHECKPOINT-APPLIED = "Y"
+                OPEN EXTEND SALARY-REJECTS-FILE
+                IF WS-REJ-STATUS = "35"
+                     OPEN OUTPUT SALARY-REJECTS-FILE
+                END-IF
+                OPEN EXTEND GL-FEED-FILE
+                IF WS-GL-STATUS = "35"
+                     OPEN OUTPUT GL-FEED-FILE
+                END-IF
+           ELSE
+                OPEN OUTPUT SALARY-REJECTS-FILE
+                OPEN OUTPUT GL-FEED-FILE
+           END-IF.
+           IF WS-REJ-STATUS NOT = "00"
+                DISPLAY "*** ERROR OPENING " WS-REJ-FILENAME
+                     " - STATUS " WS-REJ-STATUS " ***"
+                STOP RUN
+           END-IF.
+           IF WS-GL-STATUS NOT = "00"
+                DISPLAY "*** ERROR OPENING " WS-GL-FILENAME
+                     " - STATUS " WS-GL-STATUS " ***"
+                STOP RUN
+           END-IF.
+       AA-READ-HEADER.
+           READ SALARY-FILE
+                AT END
+                     DISPLAY "*** NO CONTROL RECORD IN SALARIES.DAT ***"
+                     MOVE "N" TO WS-HEADER-VALID
+                     GO TO CC-END
+           END-READ.
+           IF CONTROL-EXPECTED-COUNT IS NUMERIC
+                AND CONTROL-EXPECTED-COUNT > ZERO
+                MOVE CONTROL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                MOVE CONTROL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+           ELSE
+                DISPLAY "*** WARNING: NO VALID CONTROL RECORD - FILE "
+                     "PREDATES THE HEADER FORMAT; FIRST RECORD "
+                     "TREATED AS DATA, RECONCILIATION SKIPPED ***"
+                MOVE "N" TO WS-HEADER-VALID
+                MOVE ZERO TO WS-EXPECTED-COUNT
+                MOVE ZERO TO WS-EXPECTED-TOTAL
+                ADD 1 TO WS-RECORD-COUNT
+                PERFORM YY-PROCESS-RECORD
+           END-IF.
+       AA-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "35"
+                OPEN OUTPUT AUDIT-LOG-FILE
+                CLOSE AUDIT-LOG-FILE
+                OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+                DISPLAY "*** ERROR OPENING AUDIT.LOG - STATUS "
+                     WS-AUDIT-LOG-STATUS " ***"
+                STOP RUN
+           END-IF.
+       AA-PEEK-CHECKPOINT.
+           MOVE "N" TO WS-CHECKPOINT-APPLIED.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+                READ CHECKPOINT-FILE
+                     AT END CONTINUE
+                     NOT AT END PERFORM AA-CHECK-CHECKPOINT-MATCH
+                END-READ
+                CLOSE CHECKPOINT-FILE
+           END-IF.
+       AA-CHECK-CHECKPOINT-MATCH.
+           IF CHECKPOINT-COUNT = ZERO
+                CONTINUE
+           ELSE IF CHECKPOINT-FILENAME NOT = WS-SALARY-FILENAME
+                DISPLAY "CHECKPOINT BELONGS TO A DIFFERENT INPUT "
+                     "FILE - IGNORED"
+           ELSE
+                MOVE "Y" TO WS-CHECKPOINT-APPLIED
+                MOVE CHECKPOINT-COUNT TO WS-SKIP-COUNT
+           END-IF.
+       AA-APPLY-CHECKPOINT.
+           MOVE CHECKPOINT-SALARY-TOTAL TO SALARY-TOTAL.
+           MOVE CHECKPOINT-REJECT-COUNT TO WS-REJECT-COUNT.
+           MOVE CHECKPOINT-DEPT-SUBTOTAL TO WS-DEPARTMENT-SUBTOTAL.
+           MOVE CHECKPOINT-PREV-DEPARTMENT TO WS-PREV-DEPARTMENT.
+           MOVE CHECKPOINT-FIRST-RECORD TO WS-FIRST-RECORD.
+       AA-SKIP-RECORDS.
+           DISPLAY "RESUMING FROM CHECKPOINT, SKIPPING "
+                WS-SKIP-COUNT " RECORDS".
+           PERFORM WS-SKIP-COUNT TIMES
+                READ SALARY-FILE
+                     AT END GO TO CC-END
+                END-READ
+                ADD 1 TO WS-RECORD-COUNT
+           END-PERFORM.
        BB-READ.
            READ SALARY-FILE
                 AT END GO TO CC-END.
-           ADD SALARY TO SALARY-TOTAL.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM YY-PROCESS-RECORD.
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL)
+                = ZERO
+                PERFORM ZZ-WRITE-CHECKPOINT
+           END-IF.
            GO TO BB-READ.
+       YY-PROCESS-RECORD.
+           IF SALARY IS NOT NUMERIC
+                MOVE 03 TO REJECT-REASON-CODE
+                PERFORM ZZ-REJECT-WRITE
+           ELSE IF SALARY = ZERO
+                MOVE 01 TO REJECT-REASON-CODE
+                PERFORM ZZ-REJECT-WRITE
+           ELSE IF SALARY > WS-MAX-SALARY
+                MOVE 02 TO REJECT-REASON-CODE
+                PERFORM ZZ-REJECT-WRITE
+           ELSE
+                IF WS-FIRST-RECORD = "Y"
+                     MOVE DEPARTMENT-CODE TO WS-PREV-DEPARTMENT
+                     MOVE "N" TO WS-FIRST-RECORD
+                END-IF
+                IF DEPARTMENT-CODE NOT = WS-PREV-DEPARTMENT
+                     PERFORM YY-DEPARTMENT-BREAK
+                END-IF
+                ADD SALARY TO SALARY-TOTAL
+                ADD SALARY TO WS-DEPARTMENT-SUBTOTAL
+                DISPLAY EMPLOYEE-ID " " EMPLOYEE-NAME " "
+                     DEPARTMENT-CODE " " SALARY
+                     " RUNNING TOTAL " SALARY-TOTAL
+           END-IF.
+       ZZ-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-SALARY-FILENAME TO CHECKPOINT-FILENAME.
+           MOVE WS-RECORD-COUNT TO CHECKPOINT-COUNT.
+           MOVE SALARY-TOTAL TO CHECKPOINT-SALARY-TOTAL.
+           MOVE WS-REJECT-COUNT TO CHECKPOINT-REJECT-COUNT.
+           MOVE WS-DEPARTMENT-SUBTOTAL TO CHECKPOINT-DEPT-SUBTOTAL.
+           MOVE WS-PREV-DEPARTMENT TO CHECKPOINT-PREV-DEPARTMENT.
+           MOVE WS-FIRST-RECORD TO CHECKPOINT-FIRST-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       ZZ-CLEAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+                READ CHECKPOINT-FILE
+                     AT END CONTINUE
+                END-READ
+                CLOSE CHECKPOINT-FILE
+                IF CHECKPOINT-FILENAME = WS-SALARY-FILENAME
+                     PERFORM ZZ-CLEAR-CHECKPOINT-WRITE
+                END-IF
+           END-IF.
+       ZZ-CLEAR-CHECKPOINT-WRITE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHECKPOINT-FILENAME.
+           MOVE ZERO TO CHECKPOINT-COUNT.
+           MOVE ZERO TO CHECKPOINT-SALARY-TOTAL.
+           MOVE ZERO TO CHECKPOINT-REJECT-COUNT.
+           MOVE ZERO TO CHECKPOINT-DEPT-SUBTOTAL.
+           MOVE SPACES TO CHECKPOINT-PREV-DEPARTMENT.
+           MOVE "Y" TO CHECKPOINT-FIRST-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       ZZ-WRITE-AUDIT-START.
+           ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+           ACCEPT WS-AUDIT-DATE FROM DATE.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           STRING "RUN START" DELIMITED BY SIZE
+                " DATE " DELIMITED BY SIZE
+                WS-AUDIT-DATE DELIMITED BY SIZE
+                " TIME " DELIMITED BY SIZE
+                WS-AUDIT-TIME DELIMITED BY SIZE
+                " OPERATOR " DELIMITED BY SIZE
+                WS-AUDIT-OPERATOR DELIMITED BY SIZE
+                " INPUT " DELIMITED BY SIZE
+                WS-SALARY-FILENAME DELIMITED BY SIZE
+                INTO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+       ZZ-WRITE-AUDIT-END.
+           ACCEPT WS-AUDIT-DATE FROM DATE.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           STRING "RUN END" DELIMITED BY SIZE
+                " DATE " DELIMITED BY SIZE
+                WS-AUDIT-DATE DELIMITED BY SIZE
+                " TIME " DELIMITED BY SIZE
+                WS-AUDIT-TIME DELIMITED BY SIZE
+                " RECORDS " DELIMITED BY SIZE
+                WS-RECORD-COUNT DELIMITED BY SIZE
+                " REJECTED " DELIMITED BY SIZE
+                WS-REJECT-COUNT DELIMITED BY SIZE
+                " TOTAL " DELIMITED BY SIZE
+                SALARY-TOTAL DELIMITED BY SIZE
+                INTO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+       ZZ-REJECT-WRITE.
+           MOVE EMPLOYEE-ID TO REJECT-EMPLOYEE-ID.
+           MOVE EMPLOYEE-NAME TO REJECT-EMPLOYEE-NAME.
+           MOVE SALARY TO REJECT-SALARY.
+           WRITE SALARY-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           DISPLAY "REJECTED " EMPLOYEE-ID " " EMPLOYEE-NAME
+                " REASON " REJECT-REASON-CODE.
+       YY-DEPARTMENT-BREAK.
+           DISPLAY "DEPARTMENT " WS-PREV-DEPARTMENT
+                " SUBTOTAL " WS-DEPARTMENT-SUBTOTAL.
+           PERFORM ZZ-WRITE-GL-RECORD.
+           MOVE ZERO TO WS-DEPARTMENT-SUBTOTAL.
+           MOVE DEPARTMENT-CODE TO WS-PREV-DEPARTMENT.
+       ZZ-WRITE-GL-RECORD.
+           MOVE WS-PREV-DEPARTMENT TO GL-COST-CENTRE.
+           MOVE WS-GL-ACCOUNT-CODE TO GL-ACCOUNT-CODE.
+           MOVE WS-PAY-PERIOD TO GL-PAY-PERIOD.
+           MOVE WS-DEPARTMENT-SUBTOTAL TO GL-AMOUNT.
+           WRITE GL-FEED-RECORD.
        CC-END.
+           IF WS-FIRST-RECORD = "N"
+                DISPLAY "DEPARTMENT " WS-PREV-DEPARTMENT
+                     " SUBTOTAL " WS-DEPARTMENT-SUBTOTAL
+                PERFORM ZZ-WRITE-GL-RECORD
+           END-IF.
            DISPLAY "TOTAL SALARY: " SALARY-TOTAL. *> Added descriptive text
+           DISPLAY "RECORDS REJECTED: " WS-REJECT-COUNT.
+           IF WS-HEADER-VALID = "N"
+                DISPLAY "*** CONTROL RECONCILIATION SKIPPED - NO "
+                     "VALID CONTROL RECORD ON INPUT FILE ***"
+           ELSE
+                PERFORM CC-CHECK-COUNT
+                PERFORM CC-CHECK-TOTAL
+           END-IF.
+           PERFORM ZZ-WRITE-AUDIT-END.
+           PERFORM ZZ-CLEAR-CHECKPOINT.
            CLOSE SALARY-FILE.
+           CLOSE SALARY-REJECTS-FILE.
+           CLOSE GL-FEED-FILE.
+           CLOSE AUDIT-LOG-FILE.
            STOP RUN.
+       CC-CHECK-COUNT.
+           IF WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+                DISPLAY "*** CONTROL COUNT MISMATCH: EXPECTED "
+                     WS-EXPECTED-COUNT " GOT " WS-RECORD-COUNT " ***"
+           ELSE
+                DISPLAY "CONTROL COUNT RECONCILED: " WS-RECORD-COUNT
+           END-IF.
+       CC-CHECK-TOTAL.
+           IF WS-REJECT-COUNT NOT = ZERO
+                DISPLAY "CONTROL TOTAL CHECK SKIPPED - "
+                     WS-REJECT-COUNT " RECORDS REJECTED"
+           ELSE IF SALARY-TOTAL NOT = WS-EXPECTED-TOTAL
+                DISPLAY "*** CONTROL TOTAL MISMATCH: EXPECTED "
+                     WS-EXPECTED-TOTAL " GOT " SALARY-TOTAL " ***"
+           ELSE
+                DISPLAY "CONTROL TOTAL RECONCILED: " SALARY-TOTAL
+           END-IF.
